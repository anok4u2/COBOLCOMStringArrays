@@ -7,17 +7,108 @@
            environment-value is environment-value
            decimal-point is comma.
 
+       input-output section.
+       file-control.
+           select account-input-file assign to ACCTIN
+               organization is line sequential
+               file status is ws-acctin-status.
+           select validation-report assign to VALREPT
+               organization is line sequential
+               file status is ws-valrept-status.
+           select restart-file assign to RESTFILE
+               organization is line sequential
+               file status is ws-restfile-status.
+           select checkpoint-file assign to CHKPOINT
+               organization is line sequential
+               file status is ws-chkpoint-status.
+           select audit-log assign to AUDITLOG
+               organization is line sequential
+               file status is ws-auditlog-status.
+           select control-parameter-file assign to CTLPARM
+               organization is line sequential
+               file status is ws-ctlparm-status.
+           select bank-code-file assign to BANKCODE
+               organization is line sequential
+               file status is ws-bankcode-status.
+           select dupe-exceptions-file assign to DUPEXCP
+               organization is line sequential
+               file status is ws-dupexcp-status.
+           select chunk-stats-file assign to CHUNKSTAT
+               organization is line sequential
+               file status is ws-chunkstat-status.
+
        class-control.
 mftech     CharacterArray     is class "chararry"
 mftech     OLESafeArray       is class "olesafea"
-           ChkAccNum is class "$OLE$CheckAccountNumber.AccountNumbers".
+           ChkAccNum is class "$OLE$CheckAccountNumber.AccountNumbers"
+           ChkAccNumTest is
+               class "$OLE$CheckAccountNumberTest.AccountNumbers".
+
+       data division.
+       file section.
+      ***** Each input record is a 34-byte fixed account entry:
+      ***** bytes  1-20  account number
+      ***** bytes 21-24  bank code (checked against bank-code-file
+      *****               for the 2D grid path)
+      ***** bytes 25-34  filler, reserved for future use
+       fd  account-input-file.
+       01  account-input-record         pic x(34).
+
+       fd  validation-report.
+       01  validation-report-record     pic x(120).
+
+       fd  restart-file.
+       01  restart-file-record.
+           05  rf-run-timestamp         pic x(16).
+           05  rf-check-path            pic x(02).
+           05  rf-index-row             pic 9(09).
+           05  rf-index-col             pic 9(09).
+           05  rf-account-value         pic x(34).
+           05  rf-hresult               pic 9(09).
+
+       fd  checkpoint-file.
+       01  checkpoint-file-record.
+           05  cp-last-good-1d-index    pic 9(09).
+           05  cp-last-good-2d-index    pic 9(09).
+
+       fd  audit-log.
+       01  audit-log-record.
+           05  al-run-timestamp         pic x(16).
+           05  al-entry-point           pic x(15).
+           05  al-account-count         pic 9(04).
+           05  al-account-value         pic x(34).
+           05  al-check-result          pic x(34).
+           05  al-check-condition-code  pic x(01).
+
+       fd  control-parameter-file.
+       01  control-parameter-record.
+           05  cp-max-accounts          pic 9(04).
+           05  cp-chunk-size            pic 9(04).
+           05  cp-grid-columns          pic 9(01).
+
+       fd  bank-code-file.
+       01  bank-code-file-record.
+           05  bc-bank-code             pic x(04).
+           05  bc-bank-name             pic x(20).
+
+       fd  dupe-exceptions-file.
+       01  dupe-exceptions-record.
+           05  de-account-value         pic x(34).
+           05  de-original-index        pic 9(04).
+           05  de-duplicate-index       pic 9(04).
+
+       fd  chunk-stats-file.
+       01  chunk-stats-record.
+           05  cs-chunk-number          pic 9(04).
+           05  cs-chunk-rows            pic 9(04).
+           05  cs-elapsed-centiseconds  pic s9(08).
 
        working-storage section.
 mftech copy mfole.
 mftech copy olesafea.
        01  ChkAccNumObj                 object reference.
        01  accA.
-           05  acc                      pic x(34) occurs 100.
+           05  acc                      pic x(34) occurs 5000.
        01  accR                         pic x(34).
 mftech 01  ws-stringArray               object reference.
 mftech 01  ws-vartype                   pic 9(4) comp-5.
@@ -27,23 +118,187 @@ mftech 01  ws-iIndex                    pic 9(9) comp-5.
 mftech 01  ws-iIndex2d                  pic 9(9) comp-5 occurs 2.
 mftech 01  ws-len                       pic 9(9) comp-5.
 mftech 01  ws-hresult                   pic 9(9) comp-5.
-mftech 01  ws-2d-element.
-mftech     03  filler                   pic x(8) value "Element ".
-mftech     03  ws-sub1                  pic 9.
-mftech     03  filler                   pic x(3) value " : ".
-mftech     03  ws-sub2                  pic 9.
+mftech 01  ws-sub1                      pic 9(4) comp-5.
+mftech 01  ws-sub2                      pic 9(4) comp-5.
+
+       01  ws-acctin-status             pic x(02).
+       01  ws-valrept-status            pic x(02).
+       01  ws-restfile-status           pic x(02).
+       01  ws-chkpoint-status           pic x(02).
+       01  ws-auditlog-status           pic x(02).
+       01  ws-ctlparm-status            pic x(02).
+
+      ***** Configurable safearray bounds, loaded from the control
+      ***** parameter file at start-up instead of hardcoded limits.
+       01  ws-max-accounts              pic 9(04) value 5000.
+       01  ws-acctin-truncated          pic x(01) value space.
+           88  ws-acctin-was-truncated      value "Y".
+       01  ws-grid-columns              pic 9(01) value 2.
+
+      ***** Chunked bulk-call handling of the 2D grid path, so a large
+      ***** overnight batch is submitted a fixed-size chunk at a time
+      ***** instead of in one huge grid.
+       01  ws-chunkstat-status          pic x(02).
+       01  ws-chunk-size                pic 9(04) comp-5 value 10.
+       01  ws-chunk-number              pic 9(04) comp-5.
+       01  ws-chunk-start               pic 9(04) comp-5.
+       01  ws-chunk-rows                pic 9(04) comp-5.
+       01  ws-elapsed-start             pic 9(08).
+       01  ws-elapsed-start-r redefines ws-elapsed-start.
+           05  ws-elapsed-start-hh      pic 9(02).
+           05  ws-elapsed-start-mm      pic 9(02).
+           05  ws-elapsed-start-ss      pic 9(02).
+           05  ws-elapsed-start-cs      pic 9(02).
+       01  ws-elapsed-end               pic 9(08).
+       01  ws-elapsed-end-r redefines ws-elapsed-end.
+           05  ws-elapsed-end-hh        pic 9(02).
+           05  ws-elapsed-end-mm        pic 9(02).
+           05  ws-elapsed-end-ss        pic 9(02).
+           05  ws-elapsed-end-cs        pic 9(02).
+       01  ws-elapsed-start-hs          pic 9(08) comp-5.
+       01  ws-elapsed-end-hs            pic 9(08) comp-5.
+       01  ws-elapsed-centiseconds      pic s9(08).
+
+      ***** Bank-code cross-check for the 2D grid.
+       01  ws-bankcode-status           pic x(02).
+       01  ws-work-account              pic x(34).
+       01  ws-work-account-r redefines ws-work-account.
+           05  ws-work-acct-number      pic x(20).
+           05  ws-work-bank-code        pic x(04).
+           05  filler                   pic x(10).
+       01  ws-2d-account-row            pic 9(04) comp-5.
+       01  ws-2d-cell-value             pic x(34).
+       01  ws-2d-chunk-status           pic x(01).
+           88  ws-2d-chunk-had-failure      value "Y".
+       01  ws-bank-code-table.
+           05  ws-bank-code-entry occurs 9999.
+               10  ws-bank-code-value   pic x(04).
+               10  ws-bank-code-name    pic x(20).
+       01  ws-bank-code-count           pic 9(04) value zero.
+       01  ws-bankcode-truncated        pic x(01) value space.
+           88  ws-bankcode-was-truncated    value "Y".
+       01  ws-sub5                      pic 9(04) comp-5.
+       01  ws-bank-code-found           pic x(01).
+           88  ws-bank-code-registered      value "Y".
+           88  ws-bank-code-not-registered  value "N".
+           88  ws-bank-code-not-applicable  value "-".
+       01  ws-bank-code-status-text     pic x(23).
+
+      ***** Structured status derived from accR, without changing
+      ***** the external CheckAccount/CheckAccount2d contract itself.
+       01  ws-check-condition-code      pic x(01).
+           88  ws-check-valid               value "V".
+           88  ws-check-invalid             value "I".
+           88  ws-check-error               value "E".
+       01  ws-check-reason               pic x(34).
+
+      ***** Duplicate account detection, sized in lockstep with accA.
+       01  ws-dupexcp-status             pic x(02).
+       01  ws-dup-flags                  pic x(01) occurs 5000.
+           88  ws-is-duplicate              value "Y".
+       01  ws-dup-original-index         occurs 5000 pic 9(04).
+       01  ws-sub4                       pic 9(04) comp-5.
+       01  ws-write-index                pic 9(04) comp-5.
+       01  ws-account-count             pic 9(04) value zero.
+       01  ws-report-line-count         pic 9(04) value zero.
+       01  ws-sub3                      pic 9(04) comp-5.
+       01  ws-1d-start-index            pic 9(04) comp-5.
+       01  ws-1d-batch-status           pic x(01) value space.
+           88  ws-1d-batch-had-failure      value "Y".
+
+      ***** Restart checkpoint.
+       01  ws-resume-1d-index           pic 9(09) value zero.
+       01  ws-last-good-1d-index        pic 9(09) value zero.
+       01  ws-resume-2d-index           pic 9(09) value zero.
+       01  ws-last-good-2d-index        pic 9(09) value zero.
+       01  ws-2d-processing-halted      pic x(01) value space.
+           88  ws-2d-processing-stopped     value "Y".
+       01  ws-current-date              pic x(08).
+       01  ws-current-time              pic x(08).
+       01  ws-current-timestamp         pic x(16).
+
+      ***** Externalized OLE/COM target.
+       01  ws-environment-name          pic x(20) value "CHKACCTARGET".
+       01  ws-environment-value         pic x(20).
+
        procedure division.
        main section.
            display "Zacatek programu"
 
            initialize accA accR
-           move '1234567890' to acc(1)
-           move '0987654321' to acc(2)
+           accept ws-current-date from date yyyymmdd
+           accept ws-current-time from time
+           string ws-current-date delimited by size
+                  ws-current-time delimited by size
+                  into ws-current-timestamp
+           end-string
+           open output validation-report
+           open extend restart-file
+           if ws-restfile-status = "35"
+               open output restart-file
+           end-if
+           open extend audit-log
+           if ws-auditlog-status = "35"
+               open output audit-log
+           end-if
+           perform load-control-parameters
+           perform load-bank-code-reference
+           perform load-resume-checkpoint
+           perform read-account-input-file
+           open output dupe-exceptions-file
+           perform detect-duplicates
+           perform write-duplicate-exceptions
+           perform compact-account-batch
+           close dupe-exceptions-file
+
+      ***** Pick the test or production CheckAccountNumber endpoint
+      ***** from the environment, instead of always binding to the
+      ***** production class. Done here, ahead of the 1D path, since
+      ***** the object created is reused again for the 2D chunked
+      ***** path further down.
+           display ws-environment-name upon environment-name
+           accept ws-environment-value from environment-value
+           if ws-environment-value = "TEST"
+               invoke ChkAccNumTest "new" returning ChkAccNumObj
+           else
+               invoke ChkAccNum "new" returning ChkAccNumObj
+           end-if
+
+      ***** Resume past whatever the checkpoint says is already good
+      ***** instead of starting the whole batch over. When there is
+      ***** nothing left past the checkpoint (including an empty
+      ***** batch) there is nothing to build, invoke, or report on.
+           compute ws-1d-start-index = ws-resume-1d-index + 1
+           move ws-resume-1d-index to ws-last-good-1d-index
+           if ws-1d-start-index > ws-account-count
+               continue
+           else
+               perform process-1d-batch
+           end-if
+
+      ***** Pass a 2D array into C#, one fixed-size chunk of accounts
+      ***** at a time so a large overnight batch never needs one huge
+      ***** grid built and invoked in one shot.
+           open output chunk-stats-file
+           perform process-2d-chunks
+           close chunk-stats-file
 
-      ***** Create a 1 Dimension OLESAFEARRAY to pass string array
+           perform write-report-summary
+           perform write-checkpoint
+           close validation-report
+           close restart-file
+           close audit-log
+           stop run.
+
+      ***** Build a 1-dimension OLESAFEARRAY covering only the accounts
+      ***** not yet checkpointed as good, invoke CheckAccount against
+      ***** it, and report/audit only the accounts actually submitted
+      ***** on this run.
+       process-1d-batch section.
            move VT-BSTR to ws-vartype
            move 1       to ws-dimension
-           move 2 to cElements of ws-saBound(1) 
+           compute cElements of ws-saBound(1) =
+                   ws-account-count - ws-1d-start-index + 1
            move 0 to llBound of ws-saBound(1)
            invoke OLESafeArray "new" using by value ws-vartype
                                                     ws-dimension
@@ -51,49 +306,86 @@ mftech     03  ws-sub2                  pic 9.
                returning ws-stringArray
            end-invoke
 
-      ***** Populate 2 Elements in OLESAFEARRAY
-           move 0  to ws-iIndex
-           move 10 to ws-len
-           invoke ws-stringArray "putString"
-                   using by reference ws-iIndex
-                         by value     ws-len
-                         by reference acc(1)
-               returning ws-hresult
-           end-invoke
-           if ws-hresult not = 0
-               display "Die Gracefully"
-               stop run
-           end-if
-           move 1 to ws-iIndex
-           move 10 to ws-len
-           invoke ws-stringArray "putString"
-                   using by reference ws-iIndex
-                         by value ws-len
-                         by reference acc(2)
-               returning ws-hresult
-           end-invoke
-           if ws-hresult not = 0
-               display "Die Gracefully"
-               stop run
+      ***** Populate the OLESAFEARRAY, one element per account read.
+      ***** A putString failure is logged to the restart file. The
+      ***** failed slot cannot simply be left blank and passed
+      ***** through anyway: CheckAccount returns one accR result
+      ***** shared by the whole array, so a blank slot would taint
+      ***** every good account's result in the same call.
+           move space to ws-1d-batch-status
+           perform varying ws-sub3 from ws-1d-start-index by 1
+                   until ws-sub3 > ws-account-count
+               compute ws-iIndex = ws-sub3 - ws-1d-start-index
+               move 34 to ws-len
+               invoke ws-stringArray "putString"
+                       using by reference ws-iIndex
+                             by value     ws-len
+                             by reference acc(ws-sub3)
+                   returning ws-hresult
+               end-invoke
+               if ws-hresult not = 0
+                   move ws-current-timestamp to rf-run-timestamp
+                   move "1D" to rf-check-path
+                   move ws-sub3 to rf-index-row
+                   move zero to rf-index-col
+                   move acc(ws-sub3) to rf-account-value
+                   move ws-hresult to rf-hresult
+                   write restart-file-record
+                   move "Y" to ws-1d-batch-status
+               end-if
+           end-perform
+
+      ***** A batch with any putString failure is held back from
+      ***** CheckAccount entirely instead of being submitted with a
+      ***** blank slot in it, and the checkpoint is left where it was
+      ***** so the whole range is retried on the next run.
+           if ws-1d-batch-had-failure
+               continue
+           else
+               invoke ChkAccNumObj "CheckAccount" using ws-stringArray
+                                              returning accR
+               perform derive-check-status
+               move "CheckAccount " to al-entry-point
+               perform write-audit-entries-1d
+               perform write-report-lines-1d
+               move ws-account-count to ws-last-good-1d-index
            end-if
 
-           invoke ChkAccNum "new" returning ChkAccNumObj
-      ***** Pass across the OLESAFEARRAY
-           invoke ChkAccNumObj "CheckAccount" using ws-stringArray
-                                          returning accR
-           display accR
+      ***** Finalize the OLESAFEARRAY
+           invoke ws-stringArray "finalize" returning ws-stringArray.
 
-      ***** Finalize the OLESAFEARRAY 
-           invoke ws-stringArray "finalize" returning ws-stringArray
+      ***** Drive the CheckAccount2d path across the whole
+      ***** (deduplicated) account batch in fixed-size chunks: build a
+      ***** grid, invoke, finalize, log the elapsed time, and move on
+      ***** to the next chunk. Resumes past whatever the checkpoint
+      ***** says is already good, the same as the 1D path.
+       process-2d-chunks section.
+           move zero to ws-chunk-number
+           compute ws-chunk-start = ws-resume-2d-index + 1
+           move ws-resume-2d-index to ws-last-good-2d-index
+           move space to ws-2d-processing-halted
+           perform process-one-2d-chunk
+               until ws-chunk-start > ws-account-count
+                  or ws-2d-processing-stopped.
 
-      ***** We will now pass a 2D array into C#
+      ***** Build, invoke, and finalize the grid for a single chunk of
+      ***** up to ws-chunk-size accounts, then record how long the
+      ***** chunk took in the chunk stats file.
+       process-one-2d-chunk section.
+           add 1 to ws-chunk-number
+           compute ws-chunk-rows =
+                   ws-account-count - ws-chunk-start + 1
+           if ws-chunk-rows > ws-chunk-size
+               move ws-chunk-size to ws-chunk-rows
+           end-if
+           accept ws-elapsed-start from time
 
-      ***** Create a 1 Dimension OLESAFEARRAY to pass string array
+      ***** Create a 2 Dimension OLESAFEARRAY sized to this chunk.
            move VT-BSTR to ws-vartype
            move 2 to ws-dimension
-           move 2 to cElements of ws-saBound(1)
+           move ws-chunk-rows to cElements of ws-saBound(1)
            move 0 to llBound of ws-saBound(1)
-           move 3 to cElements of ws-saBound(2)
+           move ws-grid-columns to cElements of ws-saBound(2)
            move 0 to llBound of ws-saBound(2)
            invoke OLESafeArray "new" using by value ws-vartype
                                                     ws-dimension
@@ -101,30 +393,464 @@ mftech     03  ws-sub2                  pic 9.
                                  returning ws-stringArray
            end-invoke
       ***** We have the Array now populate it.
-      ***** 0 based array
-           perform varying ws-sub1 from 0 by 1 until ws-sub1 > 1
-               perform varying ws-sub2 from 0 by 1 until ws-sub2 > 2
-      ***** Populate Element in OLESAFEARRAY
-                   move ws-sub1 to ws-iIndex2d(1) 
-                   move ws-sub2 to ws-iIndex2d(2) 
-                   move length of ws-2d-element to ws-len
+      ***** 0 based array. A putString failure on a grid cell is
+      ***** logged to the restart file, along with the full account
+      ***** record the failing cell belongs to (not just the single
+      ***** cell's value) so a restart-file reader can identify which
+      ***** account it was. The failed cell cannot simply be left
+      ***** blank and passed through anyway: CheckAccount2d returns
+      ***** one accR result shared by the whole grid, so a blank cell
+      ***** would taint every good account's result in the same
+      ***** chunk.
+           move space to ws-2d-chunk-status
+           perform varying ws-sub1 from 0 by 1
+                   until ws-sub1 not < ws-chunk-rows
+               compute ws-2d-account-row = ws-chunk-start + ws-sub1
+               perform varying ws-sub2 from 0 by 1
+                       until ws-sub2 not < ws-grid-columns
+      ***** Populate Element in OLESAFEARRAY. Column 0 carries the
+      ***** account number and column 1 the bank code off that same
+      ***** account, so CheckAccount2d gets real data to cross-check
+      ***** against the bank-code reference file.
+                   perform build-2d-cell-value
+                   move ws-sub1 to ws-iIndex2d(1)
+                   move ws-sub2 to ws-iIndex2d(2)
+                   move length of ws-2d-cell-value to ws-len
                    invoke ws-stringArray "putString"
                            using by reference ws-iIndex2d(1)
                                  by value     ws-len
-                                 by reference ws-2d-element
+                                 by reference ws-2d-cell-value
                        returning ws-hresult
                    end-invoke
                    if ws-hresult not = 0
-                       display "Die Gracefully"
-                       stop run
+                       move ws-current-timestamp to rf-run-timestamp
+                       move "2D" to rf-check-path
+                       move ws-sub1 to rf-index-row
+                       move ws-sub2 to rf-index-col
+                       move acc(ws-2d-account-row) to rf-account-value
+                       move ws-hresult to rf-hresult
+                       write restart-file-record
+                       move "Y" to ws-2d-chunk-status
                    end-if
                end-perform
            end-perform
 
+      ***** Finalize the OLESAFEARRAY
+           invoke ws-stringArray "finalize" returning ws-stringArray
+
+      ***** A chunk with any putString failure is held back from
+      ***** CheckAccount2d entirely instead of being submitted with a
+      ***** blank cell in it. Processing stops after this chunk so the
+      ***** checkpoint is not advanced past accounts that were never
+      ***** actually checked; the whole chunk is retried on the next
+      ***** submission.
+           if ws-2d-chunk-had-failure
+               move "Y" to ws-2d-processing-halted
+           else
       ***** Pass across the OLESAFEARRAY
-           invoke ChkAccNumObj "CheckAccount2d" using ws-stringArray
-                                          returning accR
-           display accR
+               invoke ChkAccNumObj "CheckAccount2d" using ws-stringArray
+                                              returning accR
+               perform derive-check-status
+               move "CheckAccount2d" to al-entry-point
+               perform write-audit-entries-2d-chunk
+               perform write-report-lines-2d
 
-           stop run.
+               accept ws-elapsed-end from time
+               perform compute-chunk-elapsed
+               move ws-chunk-number to cs-chunk-number
+               move ws-chunk-rows to cs-chunk-rows
+               move ws-elapsed-centiseconds to cs-elapsed-centiseconds
+               write chunk-stats-record
+
+               compute ws-last-good-2d-index =
+                       ws-chunk-start + ws-chunk-rows - 1
+               compute ws-chunk-start = ws-chunk-start + ws-chunk-rows
+           end-if.
+
+      ***** One audit trail entry per CheckAccount/CheckAccount2d
+      ***** invoke, written before the run ends. al-account-value and
+      ***** al-account-count are set by the caller for the one account
+      ***** this record covers.
+       write-audit-entry section.
+           move ws-current-timestamp to al-run-timestamp
+           move accR to al-check-result
+           move ws-check-condition-code to al-check-condition-code
+           write audit-log-record.
+
+      ***** One audit record per account actually submitted in this
+      ***** run's 1D CheckAccount invoke, so a resumed run does not
+      ***** re-audit accounts that were already checkpointed as good.
+      ***** This is only reached once the whole range has been
+      ***** submitted to CheckAccount without a putString failure, so
+      ***** accR genuinely speaks to every account covered here.
+       write-audit-entries-1d section.
+           perform varying ws-sub3 from ws-1d-start-index by 1
+                   until ws-sub3 > ws-account-count
+               move 1 to al-account-count
+               move acc(ws-sub3) to al-account-value
+               perform write-audit-entry
+           end-perform.
+
+      ***** One audit record per account in this chunk's CheckAccount2d
+      ***** grid, so every account checked through the 2D path shows
+      ***** up in the audit trail, not just the chunk's first account.
+      ***** This is only reached once the whole chunk has been
+      ***** submitted to CheckAccount2d without a putString failure, so
+      ***** accR genuinely speaks to every account covered here.
+       write-audit-entries-2d-chunk section.
+           perform varying ws-sub1 from 0 by 1
+                   until ws-sub1 not < ws-chunk-rows
+               compute ws-2d-account-row = ws-chunk-start + ws-sub1
+               move 1 to al-account-count
+               move acc(ws-2d-account-row) to al-account-value
+               perform write-audit-entry
+           end-perform.
+
+      ***** Convert the accepted HHMMSSss start/end timestamps to
+      ***** total hundredths-of-a-second since midnight before
+      ***** subtracting, so a chunk that crosses a minute or hour
+      ***** boundary still gets a correct elapsed time. Allows for a
+      ***** single midnight rollover between start and end.
+       compute-chunk-elapsed section.
+           compute ws-elapsed-start-hs =
+                   ((ws-elapsed-start-hh * 60 +
+                     ws-elapsed-start-mm) * 60 +
+                     ws-elapsed-start-ss) * 100 +
+                     ws-elapsed-start-cs
+           compute ws-elapsed-end-hs =
+                   ((ws-elapsed-end-hh * 60 +
+                     ws-elapsed-end-mm) * 60 +
+                     ws-elapsed-end-ss) * 100 +
+                     ws-elapsed-end-cs
+           compute ws-elapsed-centiseconds =
+                   ws-elapsed-end-hs - ws-elapsed-start-hs
+           if ws-elapsed-centiseconds < 0
+               add 8640000 to ws-elapsed-centiseconds
+           end-if.
+
+      ***** Derive a structured condition code and reason off accR for
+      ***** reporting/auditing, without changing what CheckAccount and
+      ***** CheckAccount2d actually return. NOTE: accR's format is not
+      ***** documented by the CheckAccountNumber component; the leading
+      ***** "OK" ==valid / blank==error / anything else==invalid split
+      ***** below is this shop's working assumption pending confirmation
+      ***** from whoever owns that component, not a confirmed contract.
+      ***** Do not condition JCL steps on this split without checking
+      ***** it against a real CheckAccount/CheckAccount2d response.
+       derive-check-status section.
+           move accR to ws-check-reason
+           if accR = spaces
+               move "E" to ws-check-condition-code
+           else
+               if accR(1:2) = "OK"
+                   move "V" to ws-check-condition-code
+               else
+                   move "I" to ws-check-condition-code
+               end-if
+           end-if.
+
+      ***** Pick up the last good 1D and 2D indexes from the prior
+      ***** submission's checkpoint, so a re-run resumes each path
+      ***** rather than reprocessing the whole batch. No checkpoint
+      ***** file yet means this is the first submission, so start at
+      ***** zero.
+       load-resume-checkpoint section.
+           move zero to ws-resume-1d-index
+           move zero to ws-resume-2d-index
+           open input checkpoint-file
+           if ws-chkpoint-status = "35"
+               continue
+           else
+               read checkpoint-file
+                   not at end
+                       move cp-last-good-1d-index to ws-resume-1d-index
+                       move cp-last-good-2d-index to ws-resume-2d-index
+               end-read
+               close checkpoint-file
+           end-if.
+
+      ***** Record the last good 1D and 2D indexes reached this run,
+      ***** so the next submission can resume each path from there.
+       write-checkpoint section.
+           open output checkpoint-file
+           move ws-last-good-1d-index to cp-last-good-1d-index
+           move ws-last-good-2d-index to cp-last-good-2d-index
+           write checkpoint-file-record
+           close checkpoint-file.
+
+      ***** Pick up the safearray/grid bounds from the control
+      ***** parameter file, if one has been supplied, instead of the
+      ***** compiled-in defaults. No control parameter file means the
+      ***** defaults still apply. The chunk size doubles as the
+      ***** per-chunk row count for the 2D chunked bulk-call path.
+       load-control-parameters section.
+           open input control-parameter-file
+           if ws-ctlparm-status = "35"
+               continue
+           else
+               read control-parameter-file
+                   not at end
+                       if cp-max-accounts > zero
+                           move cp-max-accounts to ws-max-accounts
+                       end-if
+                       if cp-chunk-size > zero
+                           move cp-chunk-size to ws-chunk-size
+                       end-if
+                       if cp-grid-columns > zero
+                           move cp-grid-columns to ws-grid-columns
+                       end-if
+               end-read
+               close control-parameter-file
+           end-if
+           if ws-max-accounts > 5000
+               move 5000 to ws-max-accounts
+           end-if.
+
+      ***** Read the day's account-number input file into accA, up to
+      ***** the configured ws-max-accounts limit (never more than the
+      ***** occurrence size of accA itself).
+       read-account-input-file section.
+           move zero to ws-account-count
+           move space to ws-acctin-truncated
+           open input account-input-file
+           if ws-acctin-status = "35"
+               continue
+           else
+               perform read-one-account-record
+                   until ws-acctin-status not = "00"
+                      or ws-account-count = ws-max-accounts
+      ***** Status still "00" here means the loop stopped because
+      ***** ws-max-accounts was reached, not because the file ran out
+      ***** of records: flag it so the operator finds out the day's
+      ***** batch was cut short instead of silently checking a
+      ***** partial file.
+               if ws-acctin-status = "00"
+                   move "Y" to ws-acctin-truncated
+               end-if
+               close account-input-file
+           end-if.
+
+       read-one-account-record section.
+           read account-input-file
+               at end
+                   move "10" to ws-acctin-status
+               not at end
+                   add 1 to ws-account-count
+                   move account-input-record to acc(ws-account-count)
+           end-read.
 
+      ***** Flag every account number that has already appeared
+      ***** earlier in the batch, so it can be pulled out into the
+      ***** exceptions list instead of being checked twice. Compares
+      ***** just the account-number bytes of the record (per the
+      ***** account-input-record layout above) so two records for the
+      ***** same account with a different bank code still count as
+      ***** the same account number.
+       detect-duplicates section.
+           perform varying ws-sub3 from 1 by 1
+                   until ws-sub3 > ws-account-count
+               move space to ws-dup-flags(ws-sub3)
+               move zero to ws-dup-original-index(ws-sub3)
+               perform flag-duplicate-of-current
+           end-perform.
+
+       flag-duplicate-of-current section.
+           perform varying ws-sub4 from 1 by 1
+                   until ws-sub4 not < ws-sub3
+                      or ws-is-duplicate(ws-sub3)
+               if acc(ws-sub4)(1:20) = acc(ws-sub3)(1:20)
+                   move "Y" to ws-dup-flags(ws-sub3)
+                   move ws-sub4 to ws-dup-original-index(ws-sub3)
+               end-if
+           end-perform.
+
+      ***** One exceptions-list line per duplicate account number
+      ***** found in the batch.
+       write-duplicate-exceptions section.
+           perform varying ws-sub3 from 1 by 1
+                   until ws-sub3 > ws-account-count
+               if ws-is-duplicate(ws-sub3)
+                   move acc(ws-sub3) to de-account-value
+                   move ws-dup-original-index(ws-sub3)
+                       to de-original-index
+                   move ws-sub3 to de-duplicate-index
+                   write dupe-exceptions-record
+               end-if
+           end-perform.
+
+      ***** Compact the batch down to its non-duplicate accounts so
+      ***** CheckAccount/CheckAccount2d only ever see each account
+      ***** number once.
+       compact-account-batch section.
+           move zero to ws-write-index
+           perform varying ws-sub3 from 1 by 1
+                   until ws-sub3 > ws-account-count
+               if not ws-is-duplicate(ws-sub3)
+                   add 1 to ws-write-index
+                   if ws-write-index not = ws-sub3
+                       move acc(ws-sub3) to acc(ws-write-index)
+                   end-if
+               end-if
+           end-perform
+           move ws-write-index to ws-account-count.
+
+      ***** One report line per account actually submitted through the
+      ***** 1D CheckAccount path on this run (accounts already
+      ***** checkpointed as good on a prior run are not reported
+      ***** here). This is only reached once the whole range has been
+      ***** submitted without a putString failure.
+       write-report-lines-1d section.
+           perform varying ws-sub3 from ws-1d-start-index by 1
+                   until ws-sub3 > ws-account-count
+               move spaces to validation-report-record
+               string acc(ws-sub3)     delimited by size
+                      " 1D "           delimited by size
+                      ws-check-condition-code delimited by size
+                      " "              delimited by size
+                      accR             delimited by size
+                      into validation-report-record
+               end-string
+               write validation-report-record
+               add 1 to ws-report-line-count
+           end-perform.
+
+      ***** One report line per account processed through the 2D
+      ***** CheckAccount2d path. This is only reached once the whole
+      ***** chunk has been submitted without a putString failure. The
+      ***** line also carries the outcome of cross-checking that
+      ***** account's bank code against the registered bank-code
+      ***** reference file, so a reader can tell an unregistered bank
+      ***** code apart from a genuine checksum failure on accR.
+       write-report-lines-2d section.
+           perform varying ws-sub1 from 0 by 1
+                   until ws-sub1 not < ws-chunk-rows
+               compute ws-2d-account-row = ws-chunk-start + ws-sub1
+               move acc(ws-2d-account-row) to ws-work-account
+               perform lookup-bank-code
+               if ws-bank-code-registered
+                   move "REGISTERED" to ws-bank-code-status-text
+               else
+                   if ws-bank-code-not-registered
+                       move "UNREGISTERED BANK CODE"
+                           to ws-bank-code-status-text
+                   else
+                       move "N/A" to ws-bank-code-status-text
+                   end-if
+               end-if
+               move spaces to validation-report-record
+               string ws-work-account       delimited by size
+                      " 2D "                delimited by size
+                      ws-check-condition-code delimited by size
+                      " "                   delimited by size
+                      accR                  delimited by size
+                      " "                   delimited by size
+                      ws-bank-code-status-text delimited by size
+                      into validation-report-record
+               end-string
+               write validation-report-record
+               add 1 to ws-report-line-count
+           end-perform.
+
+      ***** Rebuild the same row/column value that was put into the
+      ***** safearray, from the underlying account data.
+       build-2d-cell-value section.
+           move spaces to ws-work-account
+           move spaces to ws-2d-cell-value
+           compute ws-2d-account-row = ws-chunk-start + ws-sub1
+           if ws-2d-account-row not > ws-account-count
+               move acc(ws-2d-account-row) to ws-work-account
+               if ws-sub2 = 0
+                   move ws-work-acct-number to ws-2d-cell-value
+               else
+                   if ws-sub2 = 1
+                       move ws-work-bank-code to ws-2d-cell-value
+                   end-if
+               end-if
+           end-if.
+
+      ***** Look up the current row's bank code in the registered
+      ***** bank-code table.
+       lookup-bank-code section.
+           move "-" to ws-bank-code-found
+           if ws-work-bank-code not = spaces
+               move "N" to ws-bank-code-found
+               perform varying ws-sub5 from 1 by 1
+                       until ws-sub5 > ws-bank-code-count
+                   if ws-work-bank-code = ws-bank-code-value(ws-sub5)
+                       move "Y" to ws-bank-code-found
+                   end-if
+               end-perform
+           end-if.
+
+      ***** Load the registered bank-code reference file into a table
+      ***** for cross-checking the 2D grid.
+       load-bank-code-reference section.
+           move zero to ws-bank-code-count
+           move space to ws-bankcode-truncated
+           open input bank-code-file
+           if ws-bankcode-status = "35"
+               continue
+           else
+               perform read-one-bank-code-record
+                   until ws-bankcode-status not = "00"
+                      or ws-bank-code-count = 9999
+      ***** Status still "00" here means the loop stopped because the
+      ***** table filled up, not because the reference file ran out of
+      ***** records: flag it so a bank code past the table's capacity
+      ***** is not silently misreported as unregistered.
+               if ws-bankcode-status = "00"
+                   move "Y" to ws-bankcode-truncated
+               end-if
+               close bank-code-file
+           end-if.
+
+       read-one-bank-code-record section.
+           read bank-code-file
+               at end
+                   move "10" to ws-bankcode-status
+               not at end
+                   add 1 to ws-bank-code-count
+                   move bc-bank-code
+                       to ws-bank-code-value(ws-bank-code-count)
+                   move bc-bank-name
+                       to ws-bank-code-name(ws-bank-code-count)
+           end-read.
+
+      ***** Summary count of accounts processed, plus a diagnostic line
+      ***** whenever either input-side limit cut off real data instead
+      ***** of running out of it on its own, so an operator can tell
+      ***** the two apart.
+       write-report-summary section.
+           move spaces to validation-report-record
+           string "ACCOUNTS READ    : " delimited by size
+                  ws-account-count      delimited by size
+                  into validation-report-record
+           end-string
+           write validation-report-record
+           move spaces to validation-report-record
+           string "REPORT LINES     : " delimited by size
+                  ws-report-line-count  delimited by size
+                  into validation-report-record
+           end-string
+           write validation-report-record
+           if ws-acctin-was-truncated
+               move spaces to validation-report-record
+               string "INPUT FILE TRUNCATED AT: " delimited by size
+                      ws-max-accounts   delimited by size
+                      " ACCOUNTS - REMAINING RECORDS NOT READ"
+                          delimited by size
+                      into validation-report-record
+               end-string
+               write validation-report-record
+           end-if
+           if ws-bankcode-was-truncated
+               move spaces to validation-report-record
+               string "BANK CODE REFERENCE TRUNCATED AT: "
+                          delimited by size
+                      ws-bank-code-count delimited by size
+                      " ENTRIES - CHECK BANKCODE FILE"
+                          delimited by size
+                      into validation-report-record
+               end-string
+               write validation-report-record
+           end-if.
